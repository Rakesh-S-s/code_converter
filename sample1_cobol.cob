@@ -1,127 +1,996 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLE-OPERATIONS.
-       
+       AUTHOR. PAYROLL-SYSTEMS-GROUP.
+
+      ******************************************************************
+      * Maintenance history                                           *
+      *  2026-08-09  Replaced hardcoded employee/department literals  *
+      *              in INITIALIZE-EMPLOYEE-TABLE and INITIALIZE-      *
+      *              DEPARTMENT-TABLE with reads against EMPLOYEE-     *
+      *              MASTER and DEPARTMENT-MASTER files, loaded from  *
+      *              MAIN-PARA at startup.                             *
+      *  2026-08-09  Added PRINT-DEPARTMENT-ROSTER and DEPT-ROSTER-RPT*
+      *              for a printed roster covering every department. *
+      *  2026-08-09  Replaced the fixed OCCURS 5/3 table ceilings with*
+      *              OCCURS ... DEPENDING ON driven by the master     *
+      *              file volume, guarded against overflow.           *
+      *  2026-08-09  Added DEPT-EXCEPTION-RPT - employees whose       *
+      *              EMP-DEPT does not match any DEPT-ID are listed   *
+      *              instead of silently dropped.                     *
+      *  2026-08-09  Added CALCULATE-DEPT-STATISTICS (low/average/top *
+      *              earner per department).                          *
+      *  2026-08-09  Added SORT-SALARY-LISTING and SALARY-RANK-RPT, a *
+      *              salary-descending ranked listing.                *
+      *  2026-08-09  Added RUN-CONTROL checkpoint/restart record so   *
+      *              the report phase can resume after an abend.      *
+      *  2026-08-09  Added AUDIT-DEPARTMENT-CHANGES and DEPT-AUDIT-RPT*
+      *              - a who/when/old/new trail of department roster  *
+      *              changes, diffed against DEPT-SNAPSHOT.           *
+      *  2026-08-09  Added EMP-HIRE-DATE/EMP-STATUS to EMPREC.cpy,    *
+      *              EMP-TERM-TRANS/PROCESS-TERMINATIONS/TERMINATE-   *
+      *              EMPLOYEE, and excluded terminated employees from *
+      *              totals, statistics and the highest-salary check. *
+      *  2026-08-09  Added EXPORT-EMP-DEPT-FEED and EMP-DEPT-EXTRACT -*
+      *              a fixed-width combined employee/department feed  *
+      *              file for downstream systems.                     *
+      *  2026-08-09  Made terminations durable: PROCESS-TERMINATIONS  *
+      *              now rewrites EMPLOYEE-MASTER and clears EMP-TERM-*
+      *              TRANS once applied, instead of relying on the    *
+      *              same transaction file being reapplied every run. *
+      *              Extended the checkpoint to cover COMBINE-TABLES  *
+      *              via COMBINE-SNAPSHOT, and SORT-SALARY-LISTING now*
+      *              excludes terminated/unmatched employees, matching*
+      *              EXPORT-EMP-DEPT-FEED.                             *
+      ******************************************************************
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPARTMENT-MASTER ASSIGN TO "DEPTMAST"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPT-SNAPSHOT ASSIGN TO "DEPTSNAP"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SNAP-STATUS.
+           SELECT DEPT-ROSTER-RPT ASSIGN TO "DEPTRPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPT-EXCEPTION-RPT ASSIGN TO "DEPTEXCP"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPT-AUDIT-RPT ASSIGN TO "DEPTAUD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EMP-TERM-TRANS ASSIGN TO "EMPTERM"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TERM-STATUS.
+           SELECT EMP-DEPT-EXTRACT ASSIGN TO "EMPEXTR"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COMBINE-SNAPSHOT ASSIGN TO "COMBSNAP"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-COMB-SNAP-STATUS.
+           SELECT SALARY-RANK-RPT ASSIGN TO "SALRANK"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-CONTROL ASSIGN TO "RUNCTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RUNCTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-FILE-RECORD.
+           COPY EMPREC REPLACING ==PFX-ID== BY ==EMF-ID==
+                                  ==PFX-NAME== BY ==EMF-NAME==
+                                  ==PFX-DEPT== BY ==EMF-DEPT==
+                                  ==PFX-SALARY== BY ==EMF-SALARY==
+                                  ==PFX-HIRE-DATE== BY ==EMF-HIRE-DATE==
+                                  ==PFX-STATUS== BY ==EMF-STATUS==
+                                  ==PFX-ACTIVE== BY ==EMF-ACTIVE==
+                                  ==PFX-TERMINATED== BY
+                                     ==EMF-TERMINATED==.
+
+       FD  DEPARTMENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-FILE-RECORD.
+           COPY DEPTREC REPLACING ==PFX-ID== BY ==DMF-ID==
+                                   ==PFX-NAME== BY ==DMF-NAME==
+                                   ==PFX-LOCATION== BY ==DMF-LOCATION==.
+
+      * Prior-run snapshot of DEPARTMENT-TABLE - compared against the
+      * current load by AUDIT-DEPARTMENT-CHANGES to detect department
+      * adds, retirements and name/location changes, then rewritten
+      * with the current department list at the end of that paragraph.
+       FD  DEPT-SNAPSHOT
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-SNAP-RECORD.
+           COPY DEPTREC REPLACING ==PFX-ID== BY ==DSF-ID==
+                                   ==PFX-NAME== BY ==DSF-NAME==
+                                   ==PFX-LOCATION== BY ==DSF-LOCATION==.
+
+       FD  DEPT-ROSTER-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-RPT-LINE                PIC X(80).
+
+       FD  DEPT-EXCEPTION-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCP-RPT-LINE                PIC X(80).
+
+      * Department roster audit trail - one line per add, retirement
+      * or name/location change detected by AUDIT-DEPARTMENT-CHANGES.
+       FD  DEPT-AUDIT-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RPT-LINE               PIC X(132).
+
+       FD  SALARY-RANK-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RANK-RPT-LINE                PIC X(80).
+
+      * Termination transaction file - one EMP-ID per record, applied
+      * against EMPLOYEE-TABLE by PROCESS-TERMINATIONS/TERMINATE-
+      * EMPLOYEE before COMBINE-TABLES runs, so a terminated employee
+      * is excluded from the same run's totals and reports.
+       FD  EMP-TERM-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-TERM-RECORD.
+           10 TERM-EMP-ID               PIC 9(5).
+
+      * Fixed-width extract of EMP-DEPT-TABLE's combined employee/
+      * department data, written by EXPORT-EMP-DEPT-FEED after
+      * COMBINE-TABLES completes, for general ledger/cost-center
+      * allocation downstream: EMP ID(5) NAME(20) DEPT(20) LOCATION(15)
+      * SALARY(9) HIRE-DATE(8) STATUS(1).
+       FD  EMP-DEPT-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RECORD               PIC X(80).
+
+      * Persisted copy of EMP-DEPT-TABLE, written by SAVE-COMBINED-
+      * TABLE once COMBINE-TABLES completes and reloaded by LOAD-
+      * COMBINED-TABLE on a checkpoint restart, so a rerun after an
+      * abend does not have to redo the COMBINE-TABLES department
+      * lookup for every employee.
+       FD  COMBINE-SNAPSHOT
+           LABEL RECORDS ARE STANDARD.
+       01  COMBINE-SNAP-RECORD.
+           10 CSNP-EMP-ID               PIC 9(5).
+           10 CSNP-EMP-NAME             PIC X(20).
+           10 CSNP-DEPT-NAME            PIC X(20).
+           10 CSNP-LOCATION             PIC X(15).
+           10 CSNP-SALARY               PIC 9(7)V99.
+           10 CSNP-HIRE-DATE            PIC 9(8).
+           10 CSNP-STATUS               PIC X(01).
+
+      * Checkpoint/restart run-control record - notes the last report
+      * step that completed successfully and the employee/department
+      * volume that was processed, so a rerun after an abend can skip
+      * straight to the next report instead of starting over.
+       FD  RUN-CONTROL
+           LABEL RECORDS ARE STANDARD.
+       01  CTL-RECORD.
+           10 CTL-LAST-STEP             PIC 9(2).
+           10 CTL-EMP-COUNT             PIC 9(5).
+           10 CTL-DEPT-COUNT            PIC 9(3).
+           10 CTL-COMBINE-DONE          PIC X(01).
+           10 CTL-CHECKSUM              PIC 9(18).
+
        WORKING-STORAGE SECTION.
+      * Maximum table sizes - the OCCURS DEPENDING ON ceilings.  A
+      * master file that would blow past these stops the run instead
+      * of silently truncating (see INITIALIZE-EMPLOYEE-TABLE and
+      * INITIALIZE-DEPARTMENT-TABLE).
+       77 WS-MAX-EMPLOYEES         PIC 9(5) VALUE 00500.
+       77 WS-MAX-DEPARTMENTS       PIC 9(3) VALUE 050.
+
+      * Actual occurrence counts loaded from the master files - these
+      * drive EMPLOYEE-TABLE, DEPARTMENT-TABLE and EMP-DEPT-TABLE via
+      * OCCURS ... DEPENDING ON.
+       77 WS-EMP-COUNT             PIC 9(5) COMP VALUE ZERO.
+       77 WS-DEPT-COUNT            PIC 9(3) COMP VALUE ZERO.
+
+      * Prior-run department count, loaded from DEPT-SNAPSHOT and used
+      * to drive PRIOR-DEPT-TABLE below for the audit-trail comparison.
+       77 WS-PRIOR-DEPT-COUNT      PIC 9(3) COMP VALUE ZERO.
+
       * First table - Employee details
        01 EMPLOYEE-TABLE.
-          05 EMP-RECORD OCCURS 5 TIMES INDEXED BY EMP-IDX.
-             10 EMP-ID              PIC 9(5).
-             10 EMP-NAME            PIC X(20).
-             10 EMP-DEPT            PIC X(10).
-             10 EMP-SALARY          PIC 9(7)V99.
-             
-      * Second table - Department details     
+          05 EMP-RECORD OCCURS 1 TO 500 TIMES
+                DEPENDING ON WS-EMP-COUNT INDEXED BY EMP-IDX.
+             COPY EMPREC REPLACING ==PFX-ID== BY ==EMP-ID==
+                                    ==PFX-NAME== BY ==EMP-NAME==
+                                    ==PFX-DEPT== BY ==EMP-DEPT==
+                                    ==PFX-SALARY== BY ==EMP-SALARY==
+                                    ==PFX-HIRE-DATE== BY
+                                       ==EMP-HIRE-DATE==
+                                    ==PFX-STATUS== BY ==EMP-STATUS==
+                                    ==PFX-ACTIVE== BY ==EMP-ACTIVE==
+                                    ==PFX-TERMINATED== BY
+                                       ==EMP-TERMINATED==.
+
+      * Second table - Department details
        01 DEPARTMENT-TABLE.
-          05 DEPT-RECORD OCCURS 3 TIMES INDEXED BY DEPT-IDX.
-             10 DEPT-ID             PIC X(10).
-             10 DEPT-NAME           PIC X(20).
-             10 DEPT-LOCATION       PIC X(15).
-             
+          05 DEPT-RECORD OCCURS 1 TO 50 TIMES
+                DEPENDING ON WS-DEPT-COUNT INDEXED BY DEPT-IDX.
+             COPY DEPTREC REPLACING ==PFX-ID== BY ==DEPT-ID==
+                    ==PFX-NAME== BY ==DEPT-NAME==
+                    ==PFX-LOCATION== BY ==DEPT-LOCATION==.
+
+      * Prior-run snapshot of DEPARTMENT-TABLE, loaded from DEPT-
+      * SNAPSHOT by AUDIT-DEPARTMENT-CHANGES for comparison against
+      * the current department load.
+       01 PRIOR-DEPT-TABLE.
+          05 PRIOR-DEPT-RECORD OCCURS 1 TO 50 TIMES
+                DEPENDING ON WS-PRIOR-DEPT-COUNT INDEXED BY PR-IDX.
+             COPY DEPTREC REPLACING ==PFX-ID== BY ==PRIOR-DEPT-ID==
+                    ==PFX-NAME== BY ==PRIOR-DEPT-NAME==
+                    ==PFX-LOCATION== BY ==PRIOR-DEPT-LOCATION==.
+
       * Combined table - Employee Department Details
        01 EMP-DEPT-TABLE.
-          05 EMP-DEPT-RECORD OCCURS 5 TIMES INDEXED BY COMB-IDX.
+          05 EMP-DEPT-RECORD OCCURS 1 TO 500 TIMES
+                DEPENDING ON WS-EMP-COUNT INDEXED BY COMB-IDX.
              10 COMB-EMP-ID         PIC 9(5).
              10 COMB-EMP-NAME       PIC X(20).
              10 COMB-DEPT-NAME      PIC X(20).
              10 COMB-LOCATION       PIC X(15).
              10 COMB-SALARY         PIC 9(7)V99.
-             
-      * Counter and temporary variables     
+             10 COMB-HIRE-DATE      PIC 9(8).
+             10 COMB-STATUS         PIC X(01).
+
+      * Working copy of EMP-DEPT-TABLE, sorted by salary descending
+      * (ties broken by department name ascending) for the management
+      * review listing - kept separate so EMP-DEPT-TABLE itself stays
+      * in COMBINE-TABLES load order for other paragraphs.
+       01 SALARY-RANK-TABLE.
+          05 RANK-RECORD OCCURS 1 TO 500 TIMES
+                DEPENDING ON WS-EMP-COUNT INDEXED BY RANK-IDX.
+             10 RANK-EMP-ID         PIC 9(5).
+             10 RANK-EMP-NAME       PIC X(20).
+             10 RANK-DEPT-NAME      PIC X(20).
+             10 RANK-LOCATION       PIC X(15).
+             10 RANK-SALARY         PIC 9(7)V99.
+
+       01 WS-RANK-TEMP.
+          10 WS-RANK-TEMP-EMP-ID    PIC 9(5).
+          10 WS-RANK-TEMP-EMP-NAME  PIC X(20).
+          10 WS-RANK-TEMP-DEPT-NAME PIC X(20).
+          10 WS-RANK-TEMP-LOCATION  PIC X(15).
+          10 WS-RANK-TEMP-SALARY    PIC 9(7)V99.
+
+       77 WS-RANK-NO                PIC 9(5) VALUE ZERO.
+
+      * Count of SALARY-RANK-TABLE rows actually populated - excludes
+      * terminated employees and employees with an unmatched DEPT-ID,
+      * the same slots EXPORT-EMP-DEPT-FEED skips via COMB-DEPT-NAME.
+       77 WS-RANK-COUNT             PIC 9(5) COMP VALUE ZERO.
+
+      * End-of-file switches for the master file loads
+       77 WS-EMP-EOF-SW            PIC X(01) VALUE "N".
+          88 WS-EMP-EOF                       VALUE "Y".
+       77 WS-DEPT-EOF-SW           PIC X(01) VALUE "N".
+          88 WS-DEPT-EOF                      VALUE "Y".
+
+      * Set for each employee in COMBINE-TABLES - tells whether a
+      * DEPT-ID match was found, so unmatched EMP-DEPT codes can be
+      * flagged to the exception report instead of left zero/blank.
+       77 WS-DEPT-MATCH-SW         PIC X(01) VALUE "N".
+          88 WS-DEPT-MATCHED                  VALUE "Y".
+       77 WS-EXCEPTION-COUNT       PIC 9(5) VALUE ZERO.
+
+      * End-of-file switch for the prior-run department snapshot, and
+      * a match switch for the audit-trail add/change/retire compare.
+       77 WS-SNAP-EOF-SW           PIC X(01) VALUE "N".
+          88 WS-SNAP-EOF                      VALUE "Y".
+       77 WS-SNAP-STATUS           PIC X(02) VALUE "00".
+       77 WS-AUDIT-STATUS          PIC X(02) VALUE "00".
+       77 WS-PRIOR-MATCH-SW        PIC X(01) VALUE "N".
+          88 WS-PRIOR-MATCHED                 VALUE "Y".
+
+      * Work areas for AUDIT-DEPARTMENT-CHANGES
+       77 WS-AUDIT-USER            PIC X(08) VALUE "SYSBATCH".
+       77 WS-AUDIT-DATE            PIC 9(08) VALUE ZERO.
+       77 WS-AUDIT-TIME            PIC 9(08) VALUE ZERO.
+       77 WS-AUDIT-CHANGE-TYPE     PIC X(07) VALUE SPACES.
+       77 WS-AUDIT-OLD-NAME        PIC X(20) VALUE SPACES.
+       77 WS-AUDIT-OLD-LOC         PIC X(15) VALUE SPACES.
+       77 WS-AUDIT-NEW-NAME        PIC X(20) VALUE SPACES.
+       77 WS-AUDIT-NEW-LOC         PIC X(15) VALUE SPACES.
+
+      * End-of-file switch and work fields for PROCESS-TERMINATIONS/
+      * TERMINATE-EMPLOYEE.
+       77 WS-TERM-STATUS           PIC X(02) VALUE "00".
+       77 WS-TERM-EOF-SW           PIC X(01) VALUE "N".
+          88 WS-TERM-EOF                      VALUE "Y".
+       77 WS-TERM-EMP-ID           PIC 9(5) VALUE ZERO.
+       77 WS-TERM-FOUND-SW         PIC X(01) VALUE "N".
+          88 WS-TERM-FOUND                    VALUE "Y".
+       77 WS-TERM-COUNT            PIC 9(5) VALUE ZERO.
+
+      * Checkpoint/restart control.  WS-COMBINE-DONE-SW records
+      * whether COMBINE-TABLES already completed on a prior attempt,
+      * so MAIN-PARA can reload EMP-DEPT-TABLE from COMBINE-SNAPSHOT
+      * on restart instead of rerunning the department lookup.
+       77 WS-RUNCTL-STATUS         PIC X(02) VALUE "00".
+       77 WS-LAST-STEP             PIC 9(02) VALUE ZERO.
+       77 WS-COMBINE-DONE-SW       PIC X(01) VALUE "N".
+          88 WS-COMBINE-DONE                  VALUE "Y".
+       77 WS-COMB-SNAP-STATUS      PIC X(02) VALUE "00".
+
+      * Content control total over the freshly loaded EMPLOYEE-TABLE
+      * (EMP-ID/EMP-SALARY/EMP-HIRE-DATE plus a weight for terminated
+      * employees), computed every run by COMPUTE-RUN-CHECKSUM and
+      * compared against the checkpoint's CTL-CHECKSUM - so a prior
+      * checkpoint is only trusted when the employee headcount AND
+      * content match, not headcount alone.
+       77 WS-RUN-CHECKSUM          PIC 9(18) COMP VALUE ZERO.
+
+      * Counter and temporary variables
        01 WS-COUNTERS.
-          05 I                      PIC 9(2) VALUE 1.
-          05 J                      PIC 9(2) VALUE 1.
-          
+          05 I                      PIC 9(5) VALUE 1.
+          05 J                      PIC 9(3) VALUE 1.
+
        01 WS-TEMP-SALARY           PIC 9(7)V99.
        01 WS-HIGHEST-SALARY        PIC 9(7)V99.
-       01 WS-DEPT-TOTAL            PIC 9(8)V99.
-       
+       01 WS-DEPT-TOTAL            PIC 9(10)V99.
+
+      * Work areas for CALCULATE-DEPT-STATISTICS
+       01 WS-DEPT-HEADCOUNT        PIC 9(3) COMP.
+       01 WS-DEPT-LOW              PIC 9(7)V99.
+       01 WS-DEPT-HIGH             PIC 9(7)V99.
+       01 WS-DEPT-AVG              PIC 9(7)V99.
+       01 WS-DEPT-TOP-NAME         PIC X(20).
+
+      * Work areas for the printed department roster report
+       01 WS-RPT-LINE              PIC X(80).
+       01 WS-PAGE-NO               PIC 9(3) VALUE ZERO.
+       01 WS-GRAND-TOTAL           PIC 9(10)V99.
+       01 WS-SALARY-ED             PIC Z,ZZZ,ZZ9.99.
+       01 WS-DEPT-TOTAL-ED         PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-GRAND-TOTAL-ED        PIC Z,ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM INITIALIZE-EMPLOYEE-TABLE
            PERFORM INITIALIZE-DEPARTMENT-TABLE
-           PERFORM COMBINE-TABLES
-           PERFORM CALCULATE-DEPT-TOTALS
-           PERFORM FIND-HIGHEST-SALARY
+           PERFORM AUDIT-DEPARTMENT-CHANGES
+           PERFORM PROCESS-TERMINATIONS
+           PERFORM COMPUTE-RUN-CHECKSUM
+           PERFORM READ-CHECKPOINT
+
+           IF WS-COMBINE-DONE
+              PERFORM LOAD-COMBINED-TABLE
+           END-IF
+      * A COMBINE-SNAPSHOT that the checkpoint expects but that is
+      * missing or unreadable (deleted, corrupted) is not trusted -
+      * fall back to redoing COMBINE-TABLES rather than exporting and
+      * reporting off an empty EMP-DEPT-TABLE.
+           IF NOT WS-COMBINE-DONE OR WS-COMB-SNAP-STATUS NOT = "00"
+              PERFORM COMBINE-TABLES
+              PERFORM SAVE-COMBINED-TABLE
+              MOVE "Y" TO WS-COMBINE-DONE-SW
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM EXPORT-EMP-DEPT-FEED
+
+           IF WS-LAST-STEP < 1
+              PERFORM PRINT-DEPARTMENT-ROSTER
+              MOVE 1 TO WS-LAST-STEP
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           IF WS-LAST-STEP < 2
+              PERFORM CALCULATE-DEPT-TOTALS
+              MOVE 2 TO WS-LAST-STEP
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           IF WS-LAST-STEP < 3
+              PERFORM CALCULATE-DEPT-STATISTICS
+              MOVE 3 TO WS-LAST-STEP
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           IF WS-LAST-STEP < 4
+              PERFORM SORT-SALARY-LISTING
+              MOVE 4 TO WS-LAST-STEP
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           IF WS-LAST-STEP < 5
+              PERFORM FIND-HIGHEST-SALARY
+              MOVE 5 TO WS-LAST-STEP
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
            STOP RUN.
-           
+
        INITIALIZE-EMPLOYEE-TABLE.
-           MOVE 10001 TO EMP-ID(1)
-           MOVE "John Smith" TO EMP-NAME(1)
-           MOVE "IT" TO EMP-DEPT(1)
-           MOVE 50000.00 TO EMP-SALARY(1)
-           
-           MOVE 10002 TO EMP-ID(2)
-           MOVE "Jane Doe" TO EMP-NAME(2)
-           MOVE "HR" TO EMP-DEPT(2)
-           MOVE 45000.00 TO EMP-SALARY(2)
-           
-           MOVE 10003 TO EMP-ID(3)
-           MOVE "Bob Wilson" TO EMP-NAME(3)
-           MOVE "IT" TO EMP-DEPT(3)
-           MOVE 55000.00 TO EMP-SALARY(3)
-           
-           MOVE 10004 TO EMP-ID(4)
-           MOVE "Mary Johnson" TO EMP-NAME(4)
-           MOVE "FIN" TO EMP-DEPT(4)
-           MOVE 60000.00 TO EMP-SALARY(4)
-           
-           MOVE 10005 TO EMP-ID(5)
-           MOVE "Steve Davis" TO EMP-NAME(5)
-           MOVE "HR" TO EMP-DEPT(5)
-           MOVE 48000.00 TO EMP-SALARY(5).
-           
+           MOVE "N" TO WS-EMP-EOF-SW
+           MOVE ZERO TO WS-EMP-COUNT
+           SET EMP-IDX TO 1
+           OPEN INPUT EMPLOYEE-MASTER
+           PERFORM UNTIL WS-EMP-EOF
+              READ EMPLOYEE-MASTER
+                 AT END
+                    MOVE "Y" TO WS-EMP-EOF-SW
+                 NOT AT END
+                    IF EMP-IDX > WS-MAX-EMPLOYEES
+                       DISPLAY "EMPLOYEE-MASTER EXCEEDS MAX OF "
+                          WS-MAX-EMPLOYEES " EMPLOYEES - RUN ENDED"
+                       CLOSE EMPLOYEE-MASTER
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-EMP-COUNT
+                    MOVE EMF-ID TO EMP-ID(EMP-IDX)
+                    MOVE EMF-NAME TO EMP-NAME(EMP-IDX)
+                    MOVE EMF-DEPT TO EMP-DEPT(EMP-IDX)
+                    MOVE EMF-SALARY TO EMP-SALARY(EMP-IDX)
+                    MOVE EMF-HIRE-DATE TO EMP-HIRE-DATE(EMP-IDX)
+                    MOVE EMF-STATUS TO EMP-STATUS(EMP-IDX)
+                    SET EMP-IDX UP BY 1
+              END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER.
+
        INITIALIZE-DEPARTMENT-TABLE.
-           MOVE "IT" TO DEPT-ID(1)
-           MOVE "Information Tech" TO DEPT-NAME(1)
-           MOVE "New York" TO DEPT-LOCATION(1)
-           
-           MOVE "HR" TO DEPT-ID(2)
-           MOVE "Human Resources" TO DEPT-NAME(2)
-           MOVE "Chicago" TO DEPT-LOCATION(2)
-           
-           MOVE "FIN" TO DEPT-ID(3)
-           MOVE "Finance" TO DEPT-NAME(3)
-           MOVE "Boston" TO DEPT-LOCATION(3).
-           
+           MOVE "N" TO WS-DEPT-EOF-SW
+           MOVE ZERO TO WS-DEPT-COUNT
+           SET DEPT-IDX TO 1
+           OPEN INPUT DEPARTMENT-MASTER
+           PERFORM UNTIL WS-DEPT-EOF
+              READ DEPARTMENT-MASTER
+                 AT END
+                    MOVE "Y" TO WS-DEPT-EOF-SW
+                 NOT AT END
+                    IF DEPT-IDX > WS-MAX-DEPARTMENTS
+                       DISPLAY "DEPARTMENT-MASTER EXCEEDS MAX OF "
+                          WS-MAX-DEPARTMENTS " DEPTS - RUN ENDED"
+                       CLOSE DEPARTMENT-MASTER
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-DEPT-COUNT
+                    MOVE DMF-ID TO DEPT-ID(DEPT-IDX)
+                    MOVE DMF-NAME TO DEPT-NAME(DEPT-IDX)
+                    MOVE DMF-LOCATION TO DEPT-LOCATION(DEPT-IDX)
+                    SET DEPT-IDX UP BY 1
+              END-READ
+           END-PERFORM
+           CLOSE DEPARTMENT-MASTER.
+
+       PROCESS-TERMINATIONS.
+           MOVE "N" TO WS-TERM-EOF-SW
+           MOVE ZERO TO WS-TERM-COUNT
+           OPEN INPUT EMP-TERM-TRANS
+           IF WS-TERM-STATUS = "00"
+              PERFORM UNTIL WS-TERM-EOF
+                 READ EMP-TERM-TRANS
+                    AT END
+                       MOVE "Y" TO WS-TERM-EOF-SW
+                    NOT AT END
+                       MOVE TERM-EMP-ID TO WS-TERM-EMP-ID
+                       PERFORM TERMINATE-EMPLOYEE
+                 END-READ
+              END-PERFORM
+              CLOSE EMP-TERM-TRANS
+      * Once a termination is applied it has to be written back to
+      * EMPLOYEE-MASTER - the one source of truth INITIALIZE-EMPLOYEE-
+      * TABLE reloads from every run - or the next run's load would
+      * see the employee as active again.  The transaction file is
+      * then cleared so the same termination is not reapplied (and
+      * redisplayed as "not found", once the master already reflects
+      * it) on a subsequent run.
+              IF WS-TERM-COUNT > ZERO
+                 PERFORM REWRITE-EMPLOYEE-MASTER
+                 PERFORM CLEAR-TERM-TRANSACTIONS
+              END-IF
+           END-IF.
+
+       REWRITE-EMPLOYEE-MASTER.
+           OPEN OUTPUT EMPLOYEE-MASTER
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+                 UNTIL EMP-IDX > WS-EMP-COUNT
+              MOVE EMP-ID(EMP-IDX) TO EMF-ID
+              MOVE EMP-NAME(EMP-IDX) TO EMF-NAME
+              MOVE EMP-DEPT(EMP-IDX) TO EMF-DEPT
+              MOVE EMP-SALARY(EMP-IDX) TO EMF-SALARY
+              MOVE EMP-HIRE-DATE(EMP-IDX) TO EMF-HIRE-DATE
+              MOVE EMP-STATUS(EMP-IDX) TO EMF-STATUS
+              WRITE EMP-FILE-RECORD
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER.
+
+       CLEAR-TERM-TRANSACTIONS.
+           OPEN OUTPUT EMP-TERM-TRANS
+           CLOSE EMP-TERM-TRANS.
+
+       TERMINATE-EMPLOYEE.
+           MOVE "N" TO WS-TERM-FOUND-SW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EMP-COUNT
+              IF EMP-ID(I) = WS-TERM-EMP-ID
+                 SET EMP-TERMINATED(I) TO TRUE
+                 MOVE "Y" TO WS-TERM-FOUND-SW
+              END-IF
+           END-PERFORM
+           IF WS-TERM-FOUND
+              ADD 1 TO WS-TERM-COUNT
+           ELSE
+              DISPLAY "TERMINATE-EMPLOYEE: EMP ID " WS-TERM-EMP-ID
+                 " NOT FOUND ON EMPLOYEE-TABLE"
+           END-IF.
+
+       AUDIT-DEPARTMENT-CHANGES.
+           MOVE "N" TO WS-SNAP-EOF-SW
+           MOVE ZERO TO WS-PRIOR-DEPT-COUNT
+           SET PR-IDX TO 1
+           OPEN INPUT DEPT-SNAPSHOT
+           IF WS-SNAP-STATUS = "00"
+              PERFORM UNTIL WS-SNAP-EOF
+                 READ DEPT-SNAPSHOT
+                    AT END
+                       MOVE "Y" TO WS-SNAP-EOF-SW
+                    NOT AT END
+                       ADD 1 TO WS-PRIOR-DEPT-COUNT
+                       MOVE DSF-ID TO PRIOR-DEPT-ID(PR-IDX)
+                       MOVE DSF-NAME TO PRIOR-DEPT-NAME(PR-IDX)
+                       MOVE DSF-LOCATION TO PRIOR-DEPT-LOCATION(PR-IDX)
+                       SET PR-IDX UP BY 1
+                 END-READ
+              END-PERFORM
+              CLOSE DEPT-SNAPSHOT
+           END-IF
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           OPEN EXTEND DEPT-AUDIT-RPT
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT DEPT-AUDIT-RPT
+           END-IF
+
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                 UNTIL DEPT-IDX > WS-DEPT-COUNT
+              MOVE "N" TO WS-PRIOR-MATCH-SW
+              MOVE SPACES TO WS-AUDIT-OLD-NAME
+              MOVE SPACES TO WS-AUDIT-OLD-LOC
+              PERFORM VARYING PR-IDX FROM 1 BY 1
+                    UNTIL PR-IDX > WS-PRIOR-DEPT-COUNT
+                 IF DEPT-ID(DEPT-IDX) = PRIOR-DEPT-ID(PR-IDX)
+                    MOVE "Y" TO WS-PRIOR-MATCH-SW
+                    MOVE PRIOR-DEPT-NAME(PR-IDX) TO WS-AUDIT-OLD-NAME
+                    MOVE PRIOR-DEPT-LOCATION(PR-IDX)
+                       TO WS-AUDIT-OLD-LOC
+                 END-IF
+              END-PERFORM
+
+              IF NOT WS-PRIOR-MATCHED
+                 MOVE "ADDED" TO WS-AUDIT-CHANGE-TYPE
+                 MOVE DEPT-NAME(DEPT-IDX) TO WS-AUDIT-NEW-NAME
+                 MOVE DEPT-LOCATION(DEPT-IDX) TO WS-AUDIT-NEW-LOC
+                 PERFORM WRITE-AUDIT-LINE
+              ELSE
+                 IF DEPT-NAME(DEPT-IDX) NOT = WS-AUDIT-OLD-NAME
+                    OR DEPT-LOCATION(DEPT-IDX) NOT = WS-AUDIT-OLD-LOC
+                    MOVE "CHANGED" TO WS-AUDIT-CHANGE-TYPE
+                    MOVE DEPT-NAME(DEPT-IDX) TO WS-AUDIT-NEW-NAME
+                    MOVE DEPT-LOCATION(DEPT-IDX) TO WS-AUDIT-NEW-LOC
+                    PERFORM WRITE-AUDIT-LINE
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING PR-IDX FROM 1 BY 1
+                 UNTIL PR-IDX > WS-PRIOR-DEPT-COUNT
+              MOVE "N" TO WS-PRIOR-MATCH-SW
+              PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                    UNTIL DEPT-IDX > WS-DEPT-COUNT
+                 IF PRIOR-DEPT-ID(PR-IDX) = DEPT-ID(DEPT-IDX)
+                    MOVE "Y" TO WS-PRIOR-MATCH-SW
+                 END-IF
+              END-PERFORM
+              IF NOT WS-PRIOR-MATCHED
+                 MOVE "RETIRED" TO WS-AUDIT-CHANGE-TYPE
+                 MOVE PRIOR-DEPT-NAME(PR-IDX) TO WS-AUDIT-OLD-NAME
+                 MOVE PRIOR-DEPT-LOCATION(PR-IDX) TO WS-AUDIT-OLD-LOC
+                 MOVE SPACES TO WS-AUDIT-NEW-NAME
+                 MOVE SPACES TO WS-AUDIT-NEW-LOC
+                 PERFORM WRITE-RETIRED-AUDIT-LINE
+              END-IF
+           END-PERFORM
+
+           CLOSE DEPT-AUDIT-RPT
+
+           OPEN OUTPUT DEPT-SNAPSHOT
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                 UNTIL DEPT-IDX > WS-DEPT-COUNT
+              MOVE DEPT-ID(DEPT-IDX) TO DSF-ID
+              MOVE DEPT-NAME(DEPT-IDX) TO DSF-NAME
+              MOVE DEPT-LOCATION(DEPT-IDX) TO DSF-LOCATION
+              WRITE DEPT-SNAP-RECORD
+           END-PERFORM
+           CLOSE DEPT-SNAPSHOT.
+
+       WRITE-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-RPT-LINE
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-TIME DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-USER DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              DEPT-ID(DEPT-IDX) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-CHANGE-TYPE DELIMITED BY SIZE
+              " OLD:" DELIMITED BY SIZE
+              WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+              WS-AUDIT-OLD-LOC DELIMITED BY SIZE
+              " NEW:" DELIMITED BY SIZE
+              WS-AUDIT-NEW-NAME DELIMITED BY SIZE
+              WS-AUDIT-NEW-LOC DELIMITED BY SIZE
+                 INTO AUDIT-RPT-LINE
+           WRITE AUDIT-RPT-LINE.
+
+       WRITE-RETIRED-AUDIT-LINE.
+           MOVE SPACES TO AUDIT-RPT-LINE
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-TIME DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-USER DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              PRIOR-DEPT-ID(PR-IDX) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-AUDIT-CHANGE-TYPE DELIMITED BY SIZE
+              " OLD:" DELIMITED BY SIZE
+              WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+              WS-AUDIT-OLD-LOC DELIMITED BY SIZE
+              " NEW:" DELIMITED BY SIZE
+              WS-AUDIT-NEW-NAME DELIMITED BY SIZE
+              WS-AUDIT-NEW-LOC DELIMITED BY SIZE
+                 INTO AUDIT-RPT-LINE
+           WRITE AUDIT-RPT-LINE.
+
+      * Control total over the current EMPLOYEE-TABLE content - two
+      * runs with the same WS-EMP-COUNT but different employees (or
+      * the same employees with a status change applied since the
+      * checkpoint was written) will not produce the same checksum,
+      * so READ-CHECKPOINT can tell a genuinely stale checkpoint apart
+      * from a same-day abend/restart of the identical input.
+       COMPUTE-RUN-CHECKSUM.
+           MOVE ZERO TO WS-RUN-CHECKSUM
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+                 UNTIL EMP-IDX > WS-EMP-COUNT
+              ADD EMP-ID(EMP-IDX) TO WS-RUN-CHECKSUM
+              ADD EMP-SALARY(EMP-IDX) TO WS-RUN-CHECKSUM
+              ADD EMP-HIRE-DATE(EMP-IDX) TO WS-RUN-CHECKSUM
+              IF EMP-TERMINATED(EMP-IDX)
+                 ADD 1 TO WS-RUN-CHECKSUM
+              END-IF
+           END-PERFORM.
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-STEP
+           MOVE "N" TO WS-COMBINE-DONE-SW
+           OPEN INPUT RUN-CONTROL
+           IF WS-RUNCTL-STATUS = "00"
+              READ RUN-CONTROL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CTL-LAST-STEP TO WS-LAST-STEP
+                    MOVE CTL-COMBINE-DONE TO WS-COMBINE-DONE-SW
+      * A checkpoint left over from a run against a different
+      * employee or department volume - or the same volume but
+      * different content, per CTL-CHECKSUM - cannot be trusted for
+      * the combined-table reload - fall back to redoing COMBINE-
+      * TABLES.
+                    IF CTL-EMP-COUNT NOT = WS-EMP-COUNT
+                       OR CTL-DEPT-COUNT NOT = WS-DEPT-COUNT
+                       OR CTL-CHECKSUM NOT = WS-RUN-CHECKSUM
+                       MOVE ZERO TO WS-LAST-STEP
+                       MOVE "N" TO WS-COMBINE-DONE-SW
+                    END-IF
+              END-READ
+              CLOSE RUN-CONTROL
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-STEP TO CTL-LAST-STEP
+           MOVE WS-EMP-COUNT TO CTL-EMP-COUNT
+           MOVE WS-DEPT-COUNT TO CTL-DEPT-COUNT
+           MOVE WS-COMBINE-DONE-SW TO CTL-COMBINE-DONE
+           MOVE WS-RUN-CHECKSUM TO CTL-CHECKSUM
+           OPEN OUTPUT RUN-CONTROL
+           WRITE CTL-RECORD
+           CLOSE RUN-CONTROL.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RUN-CONTROL
+           CLOSE RUN-CONTROL.
+
        COMBINE-TABLES.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+           OPEN OUTPUT DEPT-EXCEPTION-RPT
+           MOVE SPACES TO EXCP-RPT-LINE
+           STRING "EMP ID    EMPLOYEE NAME           DEPT CODE"
+                 DELIMITED BY SIZE INTO EXCP-RPT-LINE
+           WRITE EXCP-RPT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EMP-COUNT
               SET EMP-IDX TO I
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                 SET DEPT-IDX TO J
-                 IF EMP-DEPT(I) = DEPT-ID(J)
-                    MOVE EMP-ID(I) TO COMB-EMP-ID(I)
-                    MOVE EMP-NAME(I) TO COMB-EMP-NAME(I)
-                    MOVE DEPT-NAME(J) TO COMB-DEPT-NAME(I)
-                    MOVE DEPT-LOCATION(J) TO COMB-LOCATION(I)
-                    MOVE EMP-SALARY(I) TO COMB-SALARY(I)
+              MOVE ZEROS TO COMB-EMP-ID(I)
+              MOVE SPACES TO COMB-EMP-NAME(I)
+              MOVE SPACES TO COMB-DEPT-NAME(I)
+              MOVE SPACES TO COMB-LOCATION(I)
+              MOVE ZEROS TO COMB-SALARY(I)
+              MOVE ZEROS TO COMB-HIRE-DATE(I)
+              MOVE SPACES TO COMB-STATUS(I)
+              IF EMP-ACTIVE(I)
+                 MOVE "N" TO WS-DEPT-MATCH-SW
+                 PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-DEPT-COUNT
+                    SET DEPT-IDX TO J
+                    IF EMP-DEPT(I) = DEPT-ID(J)
+                       MOVE EMP-ID(I) TO COMB-EMP-ID(I)
+                       MOVE EMP-NAME(I) TO COMB-EMP-NAME(I)
+                       MOVE DEPT-NAME(J) TO COMB-DEPT-NAME(I)
+                       MOVE DEPT-LOCATION(J) TO COMB-LOCATION(I)
+                       MOVE EMP-SALARY(I) TO COMB-SALARY(I)
+                       MOVE EMP-HIRE-DATE(I) TO COMB-HIRE-DATE(I)
+                       MOVE EMP-STATUS(I) TO COMB-STATUS(I)
+                       MOVE "Y" TO WS-DEPT-MATCH-SW
+                    END-IF
+                 END-PERFORM
+                 IF NOT WS-DEPT-MATCHED
+                    ADD 1 TO WS-EXCEPTION-COUNT
+                    MOVE SPACES TO EXCP-RPT-LINE
+                    STRING EMP-ID(I) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       EMP-NAME(I) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       EMP-DEPT(I) DELIMITED BY SIZE
+                          INTO EXCP-RPT-LINE
+                    WRITE EXCP-RPT-LINE
                  END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-EXCEPTION-COUNT = ZERO
+              MOVE SPACES TO EXCP-RPT-LINE
+              STRING "NO UNMATCHED DEPARTMENT CODES FOUND"
+                    DELIMITED BY SIZE INTO EXCP-RPT-LINE
+              WRITE EXCP-RPT-LINE
+           END-IF
+           CLOSE DEPT-EXCEPTION-RPT.
+
+       SAVE-COMBINED-TABLE.
+           OPEN OUTPUT COMBINE-SNAPSHOT
+           PERFORM VARYING COMB-IDX FROM 1 BY 1
+                 UNTIL COMB-IDX > WS-EMP-COUNT
+              MOVE COMB-EMP-ID(COMB-IDX) TO CSNP-EMP-ID
+              MOVE COMB-EMP-NAME(COMB-IDX) TO CSNP-EMP-NAME
+              MOVE COMB-DEPT-NAME(COMB-IDX) TO CSNP-DEPT-NAME
+              MOVE COMB-LOCATION(COMB-IDX) TO CSNP-LOCATION
+              MOVE COMB-SALARY(COMB-IDX) TO CSNP-SALARY
+              MOVE COMB-HIRE-DATE(COMB-IDX) TO CSNP-HIRE-DATE
+              MOVE COMB-STATUS(COMB-IDX) TO CSNP-STATUS
+              WRITE COMBINE-SNAP-RECORD
+           END-PERFORM
+           CLOSE COMBINE-SNAPSHOT.
+
+       LOAD-COMBINED-TABLE.
+           OPEN INPUT COMBINE-SNAPSHOT
+           IF WS-COMB-SNAP-STATUS = "00"
+              PERFORM VARYING COMB-IDX FROM 1 BY 1
+                    UNTIL COMB-IDX > WS-EMP-COUNT
+                 READ COMBINE-SNAPSHOT
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE CSNP-EMP-ID TO COMB-EMP-ID(COMB-IDX)
+                       MOVE CSNP-EMP-NAME TO COMB-EMP-NAME(COMB-IDX)
+                       MOVE CSNP-DEPT-NAME TO COMB-DEPT-NAME(COMB-IDX)
+                       MOVE CSNP-LOCATION TO COMB-LOCATION(COMB-IDX)
+                       MOVE CSNP-SALARY TO COMB-SALARY(COMB-IDX)
+                       MOVE CSNP-HIRE-DATE TO COMB-HIRE-DATE(COMB-IDX)
+                       MOVE CSNP-STATUS TO COMB-STATUS(COMB-IDX)
+                 END-READ
               END-PERFORM
-           END-PERFORM.
-           
+              CLOSE COMBINE-SNAPSHOT
+           END-IF.
+
+       EXPORT-EMP-DEPT-FEED.
+           OPEN OUTPUT EMP-DEPT-EXTRACT
+           PERFORM VARYING COMB-IDX FROM 1 BY 1
+                 UNTIL COMB-IDX > WS-EMP-COUNT
+              IF COMB-DEPT-NAME(COMB-IDX) NOT = SPACES
+                 MOVE SPACES TO EXTRACT-RECORD
+                 STRING COMB-EMP-ID(COMB-IDX) DELIMITED BY SIZE
+                    COMB-EMP-NAME(COMB-IDX) DELIMITED BY SIZE
+                    COMB-DEPT-NAME(COMB-IDX) DELIMITED BY SIZE
+                    COMB-LOCATION(COMB-IDX) DELIMITED BY SIZE
+                    COMB-SALARY(COMB-IDX) DELIMITED BY SIZE
+                    COMB-HIRE-DATE(COMB-IDX) DELIMITED BY SIZE
+                    COMB-STATUS(COMB-IDX) DELIMITED BY SIZE
+                       INTO EXTRACT-RECORD
+                 WRITE EXTRACT-RECORD
+              END-IF
+           END-PERFORM
+           CLOSE EMP-DEPT-EXTRACT.
+
+       PRINT-DEPARTMENT-ROSTER.
+           MOVE ZEROS TO WS-GRAND-TOTAL
+           MOVE ZEROS TO WS-PAGE-NO
+           OPEN OUTPUT DEPT-ROSTER-RPT
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                 UNTIL DEPT-IDX > WS-DEPT-COUNT
+              ADD 1 TO WS-PAGE-NO
+              MOVE ZEROS TO WS-DEPT-TOTAL
+              MOVE SPACES TO WS-RPT-LINE
+              STRING "DEPARTMENT ROSTER REPORT" DELIMITED BY SIZE
+                 "          PAGE " DELIMITED BY SIZE
+                 WS-PAGE-NO DELIMITED BY SIZE
+                    INTO WS-RPT-LINE
+              WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+
+              MOVE SPACES TO WS-RPT-LINE
+              STRING "DEPT: " DELIMITED BY SIZE
+                 DEPT-ID(DEPT-IDX) DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 DEPT-NAME(DEPT-IDX) DELIMITED BY SIZE
+                 "  LOCATION: " DELIMITED BY SIZE
+                 DEPT-LOCATION(DEPT-IDX) DELIMITED BY SIZE
+                    INTO WS-RPT-LINE
+              WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+
+              MOVE SPACES TO WS-RPT-LINE
+              WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+
+              MOVE SPACES TO WS-RPT-LINE
+              STRING "EMP ID    EMPLOYEE NAME           SALARY"
+                    DELIMITED BY SIZE INTO WS-RPT-LINE
+              WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+
+              PERFORM VARYING COMB-IDX FROM 1 BY 1
+                    UNTIL COMB-IDX > WS-EMP-COUNT
+                 IF COMB-DEPT-NAME(COMB-IDX) = DEPT-NAME(DEPT-IDX)
+                    MOVE COMB-SALARY(COMB-IDX) TO WS-SALARY-ED
+                    MOVE SPACES TO WS-RPT-LINE
+                    STRING COMB-EMP-ID(COMB-IDX) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       COMB-EMP-NAME(COMB-IDX) DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-SALARY-ED DELIMITED BY SIZE
+                          INTO WS-RPT-LINE
+                    WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+                    ADD COMB-SALARY(COMB-IDX) TO WS-DEPT-TOTAL
+                 END-IF
+              END-PERFORM
+
+              MOVE WS-DEPT-TOTAL TO WS-DEPT-TOTAL-ED
+              MOVE SPACES TO WS-RPT-LINE
+              STRING "DEPARTMENT TOTAL: " DELIMITED BY SIZE
+                 WS-DEPT-TOTAL-ED DELIMITED BY SIZE
+                    INTO WS-RPT-LINE
+              WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+
+              MOVE SPACES TO WS-RPT-LINE
+              WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+
+              ADD WS-DEPT-TOTAL TO WS-GRAND-TOTAL
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "GRAND TOTAL - ALL DEPARTMENTS: " DELIMITED BY SIZE
+              WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+                 INTO WS-RPT-LINE
+           WRITE DEPT-RPT-LINE FROM WS-RPT-LINE
+           CLOSE DEPT-ROSTER-RPT.
+
        CALCULATE-DEPT-TOTALS.
            MOVE ZEROS TO WS-DEPT-TOTAL
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-              IF EMP-DEPT(I) = "IT"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EMP-COUNT
+              IF EMP-DEPT(I) = "IT" AND EMP-ACTIVE(I)
                  ADD EMP-SALARY(I) TO WS-DEPT-TOTAL
               END-IF
            END-PERFORM
            DISPLAY "IT Department Total Salary: " WS-DEPT-TOTAL
-           
+
            MOVE ZEROS TO WS-DEPT-TOTAL
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-              IF EMP-DEPT(I) = "HR"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EMP-COUNT
+              IF EMP-DEPT(I) = "HR" AND EMP-ACTIVE(I)
                  ADD EMP-SALARY(I) TO WS-DEPT-TOTAL
               END-IF
            END-PERFORM
            DISPLAY "HR Department Total Salary: " WS-DEPT-TOTAL.
-           
+
+       CALCULATE-DEPT-STATISTICS.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                 UNTIL DEPT-IDX > WS-DEPT-COUNT
+              MOVE ZEROS TO WS-DEPT-TOTAL
+              MOVE ZERO TO WS-DEPT-HEADCOUNT
+              MOVE 9999999.99 TO WS-DEPT-LOW
+              MOVE ZEROS TO WS-DEPT-HIGH
+              MOVE SPACES TO WS-DEPT-TOP-NAME
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EMP-COUNT
+                 IF EMP-DEPT(I) = DEPT-ID(DEPT-IDX) AND EMP-ACTIVE(I)
+                    ADD 1 TO WS-DEPT-HEADCOUNT
+                    ADD EMP-SALARY(I) TO WS-DEPT-TOTAL
+                    IF EMP-SALARY(I) < WS-DEPT-LOW
+                       MOVE EMP-SALARY(I) TO WS-DEPT-LOW
+                    END-IF
+                    IF EMP-SALARY(I) > WS-DEPT-HIGH
+                       MOVE EMP-SALARY(I) TO WS-DEPT-HIGH
+                       MOVE EMP-NAME(I) TO WS-DEPT-TOP-NAME
+                    END-IF
+                 END-IF
+              END-PERFORM
+              IF WS-DEPT-HEADCOUNT > ZERO
+                 DIVIDE WS-DEPT-TOTAL BY WS-DEPT-HEADCOUNT
+                    GIVING WS-DEPT-AVG
+                 DISPLAY DEPT-NAME(DEPT-IDX) " - LOW: " WS-DEPT-LOW
+                    " HIGH: " WS-DEPT-HIGH " AVG: " WS-DEPT-AVG
+                    " TOP EARNER: " WS-DEPT-TOP-NAME
+              END-IF
+           END-PERFORM.
+
+       SORT-SALARY-LISTING.
+           MOVE ZERO TO WS-RANK-COUNT
+           PERFORM VARYING COMB-IDX FROM 1 BY 1
+                 UNTIL COMB-IDX > WS-EMP-COUNT
+              IF COMB-DEPT-NAME(COMB-IDX) NOT = SPACES
+                 ADD 1 TO WS-RANK-COUNT
+                 MOVE COMB-EMP-ID(COMB-IDX)
+                    TO RANK-EMP-ID(WS-RANK-COUNT)
+                 MOVE COMB-EMP-NAME(COMB-IDX)
+                    TO RANK-EMP-NAME(WS-RANK-COUNT)
+                 MOVE COMB-DEPT-NAME(COMB-IDX)
+                    TO RANK-DEPT-NAME(WS-RANK-COUNT)
+                 MOVE COMB-LOCATION(COMB-IDX)
+                    TO RANK-LOCATION(WS-RANK-COUNT)
+                 MOVE COMB-SALARY(COMB-IDX)
+                    TO RANK-SALARY(WS-RANK-COUNT)
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= WS-RANK-COUNT
+              PERFORM VARYING J FROM 1 BY 1
+                    UNTIL J > WS-RANK-COUNT - I
+                 IF RANK-SALARY(J) < RANK-SALARY(J + 1)
+                    OR (RANK-SALARY(J) = RANK-SALARY(J + 1)
+                        AND RANK-DEPT-NAME(J) > RANK-DEPT-NAME(J + 1))
+                    MOVE RANK-RECORD(J) TO WS-RANK-TEMP
+                    MOVE RANK-RECORD(J + 1) TO RANK-RECORD(J)
+                    MOVE WS-RANK-TEMP TO RANK-RECORD(J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+
+           MOVE ZERO TO WS-RANK-NO
+           OPEN OUTPUT SALARY-RANK-RPT
+           MOVE SPACES TO RANK-RPT-LINE
+           STRING "RANK  EMP ID    EMPLOYEE NAME          "
+                 "DEPARTMENT            SALARY"
+                 DELIMITED BY SIZE INTO RANK-RPT-LINE
+           WRITE RANK-RPT-LINE
+
+           PERFORM VARYING RANK-IDX FROM 1 BY 1
+                 UNTIL RANK-IDX > WS-RANK-COUNT
+              ADD 1 TO WS-RANK-NO
+              MOVE RANK-SALARY(RANK-IDX) TO WS-SALARY-ED
+              MOVE SPACES TO RANK-RPT-LINE
+              STRING WS-RANK-NO DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 RANK-EMP-ID(RANK-IDX) DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 RANK-EMP-NAME(RANK-IDX) DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 RANK-DEPT-NAME(RANK-IDX) DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 WS-SALARY-ED DELIMITED BY SIZE
+                    INTO RANK-RPT-LINE
+              WRITE RANK-RPT-LINE
+           END-PERFORM
+           CLOSE SALARY-RANK-RPT.
+
        FIND-HIGHEST-SALARY.
            MOVE 0 TO WS-HIGHEST-SALARY
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-              IF EMP-SALARY(I) > WS-HIGHEST-SALARY
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-EMP-COUNT
+              IF EMP-SALARY(I) > WS-HIGHEST-SALARY AND EMP-ACTIVE(I)
                  MOVE EMP-SALARY(I) TO WS-HIGHEST-SALARY
               END-IF
            END-PERFORM
