@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      * EMPREC.cpy                                                    *
+      * Employee record layout - shared by the EMPLOYEE-MASTER file   *
+      * record and the in-memory EMPLOYEE-TABLE entry.  The caller     *
+      * supplies the field prefix via REPLACING, e.g.                  *
+      *     COPY EMPREC REPLACING ==PFX-ID== BY ==EMP-ID==              *
+      *                           ==PFX-NAME== BY ==EMP-NAME==          *
+      *                           ==PFX-DEPT== BY ==EMP-DEPT==          *
+      *                           ==PFX-SALARY== BY ==EMP-SALARY==      *
+      *                           ==PFX-HIRE-DATE== BY ==EMP-HIRE-DATE==*
+      *                           ==PFX-STATUS== BY ==EMP-STATUS==      *
+      *                           ==PFX-ACTIVE== BY ==EMP-ACTIVE==      *
+      *                           ==PFX-TERMINATED== BY                *
+      *                              ==EMP-TERMINATED==.                *
+      *----------------------------------------------------------------*
+           10 PFX-ID                PIC 9(5).
+           10 PFX-NAME              PIC X(20).
+           10 PFX-DEPT              PIC X(10).
+           10 PFX-SALARY            PIC 9(7)V99.
+           10 PFX-HIRE-DATE         PIC 9(8).
+           10 PFX-STATUS            PIC X(01).
+              88 PFX-ACTIVE                   VALUE "A".
+              88 PFX-TERMINATED               VALUE "T".
