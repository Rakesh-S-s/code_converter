@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * DEPTREC.cpy                                                   *
+      * Department record layout - shared by the DEPARTMENT-MASTER     *
+      * file record and the in-memory DEPARTMENT-TABLE entry.  The      *
+      * caller supplies the field prefix via REPLACING, e.g.            *
+      *     COPY DEPTREC REPLACING ==PFX-ID== BY ==DEPT-ID==             *
+      *                            ==PFX-NAME== BY ==DEPT-NAME==        *
+      *                            ==PFX-LOCATION== BY ==DEPT-LOCATION==.*
+      *----------------------------------------------------------------*
+           10 PFX-ID                PIC X(10).
+           10 PFX-NAME              PIC X(20).
+           10 PFX-LOCATION          PIC X(15).
